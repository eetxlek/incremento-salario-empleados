@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  COPY:        VEMPE                                            *
+      *  DESCRIPCION:  LAYOUT DEL REGISTRO DE EMPLEADO (MAESTRO)        *
+      *  LONGITUD:     100 BYTES                                       *
+      *                                                                *
+      *  MODIFICACIONES:                                                *
+      *  - AMPLIADO CON NOMBRE, DEPARTAMENTO, CATEGORIA Y FECHA DE      *
+      *    ALTA, A CONTINUACION DE WS-IO-SALARIO PARA NO MOVER NI       *
+      *    REINTERPRETAR EL CAMPO DE SALARIO YA EXISTENTE; RESTO DEL    *
+      *    REGISTRO SEGUIA SIN DESGLOSAR (FILLER).                      *
+      ******************************************************************
+           10  CLAVE                   PIC X(05).
+           10  WS-IO-SALARIO           PIC S9(9) PACKED-DECIMAL.
+           10  WS-IO-NOMBRE            PIC X(25).
+           10  WS-IO-DEPARTAMENTO      PIC X(15).
+           10  WS-IO-CATEGORIA         PIC X(05).
+           10  WS-IO-FECHA-ALTA.
+               15  WS-IO-FECHA-ALTA-ANO    PIC 9(04).
+               15  WS-IO-FECHA-ALTA-MES    PIC 9(02).
+               15  WS-IO-FECHA-ALTA-DIA    PIC 9(02).
+           10  FILLER                  PIC X(37).
