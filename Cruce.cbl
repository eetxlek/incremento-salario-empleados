@@ -7,16 +7,21 @@
       *               MAESTRO CON LAS SUBIDAS DE LOS AFORTUNADOS       *
       *               AVISAR DE LA INCONSISTENCIA                      *
       *                                                                *
-      *  TIPO:        BATCH/MATCHING 1:1                               *
+      *  TIPO:        BATCH/MATCHING 1:N (VARIAS SUBIDAS POR EMPLEADO) *
       *                                                                *
       *  INPUTS:      DATOS DEL SISTEMA                                *
       *               FICHERO MAESTRO DE EMPLEADOS                     *
       *               FICHERO SECUENCIAL DE SUBIDAS                    *
       *                                                                *
       *  OUTPUTS:     FICHERO DE SALIDA COPIA DEL MAESTRO              *
-      *               INFORME (CONTADORES DE LEIDOS Y GRABADOS)        *
+      *               FICHERO DE SUBIDAS RECHAZADAS (SIN EMPLEADO)     *
+      *               INFORME IMPRESO DE INCREMENTOS POR EMPLEADO      *
       *                                                                *
-      ******************************************************************    
+      *  NOTA:        LAS SUBIDAS SE ACUMULAN POR EMPLEADO Y SE        *
+      *               VALIDAN CONTRA LA POLITICA DE INCREMENTO MAXIMO  *
+      *               ANTES DE APLICARSE AL MAESTRO.                   *
+      *                                                                *
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
 
@@ -48,7 +53,37 @@
                 ORGANIZATION IS SEQUENTIAL
                 ACCESS MODE IS SEQUENTIAL
                 FILE STATUS IS FS-ERROR3.
-      
+
+           SELECT SUBIDAS-RECHAZADAS
+                ASSIGN TO RECHAZADAS
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR4.
+
+           SELECT RESTART-FILE
+                ASSIGN TO RESTART
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR5.
+
+           SELECT INFORME
+                ASSIGN TO INFORME
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR6.
+
+           SELECT OPTIONAL PARM-FILE
+                ASSIGN TO PARM
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR7.
+
+           SELECT CONTROL-TOTALES
+                ASSIGN TO TOTALES
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR8.
+
        DATA DIVISION.
       
        FILE SECTION.
@@ -72,26 +107,150 @@
            RECORD CONTAINS 100 CHARACTERS
            DATA RECORD IS REG-SALIDA.
        01  REG-SALIDA              PIC X(100).
-      
+
+       FD  SUBIDAS-RECHAZADAS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS REG-RECHAZADAS.
+       01  REG-RECHAZADAS          PIC X(100).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS REG-RESTART.
+       01  REG-RESTART              PIC X(45).
+
+       FD  INFORME
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-INFORME.
+       01  REG-INFORME              PIC X(80).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 8 CHARACTERS
+           DATA RECORD IS REG-PARM.
+       01  REG-PARM                 PIC X(08).
+
+       FD  CONTROL-TOTALES
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 29 CHARACTERS
+           DATA RECORD IS REG-TOTALES.
+       01  REG-TOTALES.
+           05  CTR-TOT-REGISTROS    PIC 9(07).
+           05  CTR-TOT-SALARIOS     PIC 9(09)V99.
+           05  CTR-TOT-INCREMENTOS  PIC 9(09)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05  WS-IO-REG-MAESTRO.
                COPY VEMPE.
       
            05  WS-IN-REG-SUBIDAS.
-               10  WS-IN-CODIGO    PIC X(5)     VALUE ZEROS.
-               10  FILLER          PIC X(49)    VALUE SPACES.
+               10  WS-IN-CODIGO       PIC X(5)   VALUE ZEROS.
+               10  WS-IN-TIPO-SUBIDA  PIC X(01)  VALUE 'F'.
+                   88  WS-IN-SUBIDA-IMPORTE-FIJO    VALUE 'F'.
+                   88  WS-IN-SUBIDA-PORCENTAJE      VALUE 'P'.
+                   88  WS-IN-SUBIDA-SIN-TIPO        VALUE SPACE
+                                                           LOW-VALUES.
+               10  FILLER          PIC X(48)    VALUE SPACES.
                10  WS-IN-SUBIDA    PIC S9(9) PACKED-DECIMAL VALUE ZEROS.
+               10  WS-IN-SUBIDA-PCT REDEFINES WS-IN-SUBIDA
+                                   PIC S9(7)V99 PACKED-DECIMAL.
                10  FILLER          PIC X(41)    VALUE SPACES.
       
+           05  WS-IMPORTE-INCREMENTO  PIC S9(7)V99 PACKED-DECIMAL
+                                                     VALUE ZEROS.
+           05  WS-IMPORTE-INCREMENTO-ENTERO  PIC S9(7) PACKED-DECIMAL
+                                                     VALUE ZEROS.
+           05  WS-SALARIO-ANTERIOR    PIC S9(9)V99 PACKED-DECIMAL
+                                                     VALUE ZEROS.
+
+           05  WS-PCT-MAX-SUBIDA      PIC S9(3)V99 PACKED-DECIMAL
+                                                     VALUE 20.00.
+           05  WS-PCT-INCREMENTO-REAL PIC S9(5)V99 PACKED-DECIMAL
+                                                     VALUE ZEROS.
+           05  WS-MOTIVO-RECHAZO      PIC X(40)    VALUE SPACES.
+
+           05  INCREMENTO-VALIDO-SWITCH  PIC 9      VALUE ZEROS.
+           88  INCREMENTO-VALIDO                 VALUE 1.
+           88  INCREMENTO-INVALIDO               VALUE 0.
+
+           05  REPOSICIONANDO-SWITCH     PIC 9      VALUE ZEROS.
+           88  REPOSICIONANDO                    VALUE 1.
+           88  NOT-REPOSICIONANDO                VALUE 0.
+
+           05  CTR-RECHAZADOS-POLITICA  PIC S9(5) PACKED-DECIMAL
+                                                     VALUE ZEROS.
+
+           05  WS-LINEA-INFORME       PIC X(80)    VALUE SPACES.
+           05  WS-FECHA-INFORME       PIC X(10)    VALUE SPACES.
+           05  WS-ED-PAGINA           PIC ZZZ9.
+           05  WS-ED-SALARIO          PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-ED-SALARIO-ANT      PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-ED-INCREMENTO       PIC -Z,ZZZ,ZZ9.99.
+           05  WS-ED-TOTAL-INCR       PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+           05  WS-NUM-PAGINA          PIC S9(3) COMP-3  VALUE ZEROS.
+           05  WS-LINEAS-PAGINA       PIC S9(3) COMP-3  VALUE ZEROS.
+           05  WS-MAX-LINEAS-PAGINA   PIC S9(3) COMP-3  VALUE 50.
+           05  WS-TOTAL-INCREMENTOS   PIC S9(9)V99 PACKED-DECIMAL
+                                                     VALUE ZEROS.
+
+           05  WS-REG-CHECKPOINT.
+               10  WS-CHK-CLAVE         PIC X(5)          VALUE SPACES.
+               10  WS-CHK-CTR-LEIMAE    PIC S9(5) COMP-3  VALUE ZEROS.
+               10  WS-CHK-CTR-LEISUB    PIC S9(5) COMP-3  VALUE ZEROS.
+               10  WS-CHK-CTR-GRABADOS  PIC S9(5) COMP-3  VALUE ZEROS.
+               10  WS-CHK-CTR-RECHAZADOS
+                                        PIC S9(5) COMP-3  VALUE ZEROS.
+               10  WS-CHK-CTR-RECH-POLITICA
+                                        PIC S9(5) COMP-3  VALUE ZEROS.
+               10  WS-CHK-TOT-SALARIOS  PIC S9(9)V99 COMP-3
+                                                          VALUE ZEROS.
+               10  WS-CHK-TOT-INCREMENTOS PIC S9(9)V99 COMP-3
+                                                          VALUE ZEROS.
+               10  WS-CHK-ULT-SUBIDA    PIC X(5)          VALUE SPACES.
+               10  FILLER               PIC X(08)         VALUE SPACES.
+
+           05  WS-INTERVALO-CHECKPOINT  PIC S9(5) COMP-3  VALUE 1.
+           05  WS-RESTO-CHECKPOINT      PIC S9(5) COMP-3  VALUE ZEROS.
+
+           05  RESTART-SWITCH      PIC 9        VALUE ZEROS.
+           88  HAY-RESTART                  VALUE 1.
+
            05  CTR-LEIDOS-MAESTRO  PIC S9(5) COMP-3   VALUE ZEROS.
            05  CTR-LEIDOS-SUBIDAS  PIC S9(5) COMP-3   VALUE ZEROS.
            05  CTR-GRABADOS        PIC S9(5) PACKED-DECIMAL VALUE ZEROS.
-      
+           05  CTR-RECHAZADOS      PIC S9(5) PACKED-DECIMAL VALUE ZEROS.
+
            05  FS-ERROR1           PIC 99       VALUE ZEROS.
            05  FS-ERROR2           PIC 99       VALUE ZEROS.
            05  FS-ERROR3           PIC 99       VALUE ZEROS.
-      
+           05  FS-ERROR4           PIC 99       VALUE ZEROS.
+           05  FS-ERROR5           PIC 99       VALUE ZEROS.
+           05  FS-ERROR6           PIC 99       VALUE ZEROS.
+           05  FS-ERROR7           PIC 99       VALUE ZEROS.
+           05  FS-ERROR8           PIC 99       VALUE ZEROS.
+
+           05  WS-TOTAL-SALARIOS   PIC S9(9)V99 PACKED-DECIMAL
+                                                     VALUE ZEROS.
+
+           05  WS-PARM-FECHA.
+           10  WS-PARM-ANO         PIC 9(4)     VALUE ZEROS.
+           10  WS-PARM-MES         PIC 9(2)     VALUE ZEROS.
+           10  WS-PARM-DIA         PIC 9(2)     VALUE ZEROS.
+
            05  END-OF-FILE-SWITCH-M  PIC 9        VALUE ZEROS.
            88  END-OF-FILE-M                  VALUE 1.
       
@@ -136,44 +295,99 @@
       
            ACCEPT AUX-FECHA FROM DATE YYYYMMDD
            ACCEPT AUX-HOR   FROM TIME
-      
+
+           PERFORM 9600-LEER-FECHA-PARM
+
            DISPLAY 'HOY ES: '  AUX-ANO  '-' AUX-MES    '-' AUX-DIA
            DISPLAY 'SON LAS: ' AUX-HORA ':' AUX-MINUTO ':' AUX-SEGUNDO
            ':' AUX-MILI.
-      
+
+           STRING AUX-DIA  '/' AUX-MES '/' AUX-ANO
+                  DELIMITED BY SIZE INTO WS-FECHA-INFORME
+
+           PERFORM 9500-LEER-RESTART
+
            OPEN INPUT MAESTRO
                     SUBIDAS
-           OUTPUT SALIDA
-      
+
+           IF  HAY-RESTART
+           OPEN EXTEND SALIDA
+                       SUBIDAS-RECHAZADAS
+                       RESTART-FILE
+                       INFORME
+                       CONTROL-TOTALES
+           ELSE
+           OPEN OUTPUT SALIDA
+                       SUBIDAS-RECHAZADAS
+                       RESTART-FILE
+                       INFORME
+                       CONTROL-TOTALES
+           END-IF
+
            IF  FS-ERROR1 NOT EQUAL TO ZEROS
            DISPLAY 'ERROR AL ABRIR MAESTRO  ' FS-ERROR1
            SET ERRORES TO TRUE
            END-IF
-      
+
            IF  FS-ERROR2 NOT EQUAL TO ZEROS
            DISPLAY 'ERROR AL ABRIR SUBIDAS   ' FS-ERROR2
            SET ERRORES TO TRUE
            END-IF
-      
+
            IF  FS-ERROR3 NOT EQUAL TO ZEROS
            DISPLAY 'ERROR AL ABRIR SALIDA   ' FS-ERROR3
            SET ERRORES TO TRUE
            END-IF
-      
+
+           IF  FS-ERROR4 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL ABRIR SUBIDAS-RECHAZADAS ' FS-ERROR4
+           SET ERRORES TO TRUE
+           END-IF
+
+           IF  FS-ERROR5 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL ABRIR RESTART-FILE ' FS-ERROR5
+           SET ERRORES TO TRUE
+           END-IF
+
+           IF  FS-ERROR6 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL ABRIR INFORME ' FS-ERROR6
+           SET ERRORES TO TRUE
+           END-IF
+
+           IF  FS-ERROR8 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL ABRIR CONTROL-TOTALES ' FS-ERROR8
+           SET ERRORES TO TRUE
+           END-IF
+
+           IF  HAY-RESTART
+           MOVE WS-CHK-CTR-LEIMAE        TO CTR-LEIDOS-MAESTRO
+           MOVE WS-CHK-CTR-LEISUB        TO CTR-LEIDOS-SUBIDAS
+           MOVE WS-CHK-CTR-GRABADOS      TO CTR-GRABADOS
+           MOVE WS-CHK-CTR-RECHAZADOS    TO CTR-RECHAZADOS
+           MOVE WS-CHK-CTR-RECH-POLITICA TO CTR-RECHAZADOS-POLITICA
+           MOVE WS-CHK-TOT-SALARIOS      TO WS-TOTAL-SALARIOS
+           MOVE WS-CHK-TOT-INCREMENTOS   TO WS-TOTAL-INCREMENTOS
+
+           PERFORM 9520-REPOSICIONAR
+
+           ELSE
+           PERFORM 9300-ESCRIBIR-CABECERA
+
            PERFORM 9000-LEER-MAESTRO
-      
+
            PERFORM 9100-LEER-SUBIDAS
-      
+
            IF  END-OF-FILE-S
            SET EMPTY-FILE TO TRUE
+           END-IF
            END-IF.
       
        3000-PROCESO.
-           IF  CLAVE EQUAL TO WS-IN-CODIGO
+           IF  CLAVE OF WS-IO-REG-MAESTRO EQUAL TO WS-IN-CODIGO
            PERFORM 3100-INCREMENTO
       
            ELSE
-           IF  CLAVE LESS THAN WS-IN-CODIGO
+           IF  CLAVE OF WS-IO-REG-MAESTRO LESS THAN WS-IN-CODIGO
                  PERFORM 3200-MANTENER
       
            ELSE
@@ -185,40 +399,154 @@
            EXIT.
       
        3100-INCREMENTO.
-           ADD WS-IN-SUBIDA TO WS-IO-SALARIO
-      
+           MOVE WS-IO-SALARIO TO WS-SALARIO-ANTERIOR
+           MOVE ZEROS         TO WS-IMPORTE-INCREMENTO
+
+           PERFORM 3110-ACUMULAR-SUBIDA
+            THRU 3110-ACUMULAR-SUBIDA-EXIT
+           UNTIL WS-IN-CODIGO NOT EQUAL TO CLAVE OF WS-IO-REG-MAESTRO
+              OR END-OF-FILE-S
+
+      *    WS-IO-SALARIO NO TIENE DECIMALES; SE REDONDEA EL IMPORTE A
+      *    UNIDADES ENTERAS AQUI PARA QUE EL IMPORTE APLICADO, EL DEL
+      *    INFORME Y EL DEL TOTAL DE CONTROL SEAN SIEMPRE EL MISMO.
+           COMPUTE WS-IMPORTE-INCREMENTO-ENTERO ROUNDED =
+                 WS-IMPORTE-INCREMENTO
+           MOVE WS-IMPORTE-INCREMENTO-ENTERO TO WS-IMPORTE-INCREMENTO
+
+           PERFORM 3150-VALIDAR-INCREMENTO
+
+           IF  INCREMENTO-VALIDO
+           ADD WS-IMPORTE-INCREMENTO TO WS-IO-SALARIO ROUNDED
+           END-IF
+
            WRITE REG-SALIDA FROM WS-IO-REG-MAESTRO
-      
+
            IF  FS-ERROR3 EQUAL TO ZEROS
            ADD 1 TO CTR-GRABADOS
-      
+           ADD WS-IO-SALARIO TO WS-TOTAL-SALARIOS
+
+           IF  INCREMENTO-VALIDO
+           ADD WS-IMPORTE-INCREMENTO TO WS-TOTAL-INCREMENTOS
+
+           PERFORM 9310-ESCRIBIR-DETALLE
+           ELSE
+           PERFORM 9330-ESCRIBIR-RECHAZO-POLITICA
+           END-IF
+
+           PERFORM 9530-GRABAR-CHECKPOINT
+
            ELSE
            DISPLAY 'ERROR AL GRABAR SALIDA ' FS-ERROR3
            SET ERRORES TO TRUE
            END-IF
-      
-           PERFORM 9000-LEER-MAESTRO
-      
+
+           PERFORM 9000-LEER-MAESTRO.
+
+       3110-ACUMULAR-SUBIDA.
+           EVALUATE TRUE
+           WHEN WS-IN-SUBIDA-IMPORTE-FIJO
+                 ADD WS-IN-SUBIDA TO WS-IMPORTE-INCREMENTO
+
+           WHEN WS-IN-SUBIDA-SIN-TIPO
+                 DISPLAY 'ATENCION: SUBIDA SIN TIPO, SE TRATA COMO '
+                          'IMPORTE FIJO ' WS-IN-CODIGO
+                 ADD WS-IN-SUBIDA TO WS-IMPORTE-INCREMENTO
+
+           WHEN WS-IN-SUBIDA-PORCENTAJE
+                 COMPUTE WS-IMPORTE-INCREMENTO ROUNDED =
+                       WS-IMPORTE-INCREMENTO +
+                       (WS-SALARIO-ANTERIOR * WS-IN-SUBIDA-PCT / 100)
+
+           WHEN OTHER
+                 DISPLAY 'ATENCION: TIPO DE SUBIDA DESCONOCIDO '
+                          WS-IN-CODIGO ' - ' WS-IN-TIPO-SUBIDA
+
+                 WRITE REG-RECHAZADAS FROM WS-IN-REG-SUBIDAS
+
+                 IF  FS-ERROR4 EQUAL TO ZEROS
+                 ADD 1 TO CTR-RECHAZADOS
+
+                 ELSE
+                 DISPLAY 'ERROR AL GRABAR SUBIDAS-RECHAZADAS ' FS-ERROR4
+                 SET ERRORES TO TRUE
+                 END-IF
+           END-EVALUATE
+
            PERFORM 9100-LEER-SUBIDAS.
-      
+
+       3110-ACUMULAR-SUBIDA-EXIT.
+           EXIT.
+
+       3150-VALIDAR-INCREMENTO.
+           SET INCREMENTO-VALIDO TO TRUE
+           MOVE SPACES TO WS-MOTIVO-RECHAZO
+
+           IF  WS-IMPORTE-INCREMENTO LESS THAN ZEROS
+           SET INCREMENTO-INVALIDO TO TRUE
+           MOVE 'BAJADA DE SALARIO NO PERMITIDA' TO WS-MOTIVO-RECHAZO
+
+           ELSE
+           IF  WS-SALARIO-ANTERIOR GREATER THAN ZEROS
+           COMPUTE WS-PCT-INCREMENTO-REAL ROUNDED =
+                 (WS-IMPORTE-INCREMENTO / WS-SALARIO-ANTERIOR) * 100
+               ON SIZE ERROR
+                 SET INCREMENTO-INVALIDO TO TRUE
+                 MOVE 'PORCENTAJE DE INCREMENTO FUERA DE RANGO'
+                      TO WS-MOTIVO-RECHAZO
+           END-COMPUTE
+
+           IF  INCREMENTO-VALIDO
+           AND WS-PCT-INCREMENTO-REAL GREATER THAN WS-PCT-MAX-SUBIDA
+           SET INCREMENTO-INVALIDO TO TRUE
+           MOVE 'SUPERA EL INCREMENTO MAXIMO PERMITIDO'
+                TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           ELSE
+           IF  WS-IMPORTE-INCREMENTO GREATER THAN ZEROS
+           SET INCREMENTO-INVALIDO TO TRUE
+           MOVE 'SALARIO BASE CERO, SUBIDA RECHAZADA'
+                TO WS-MOTIVO-RECHAZO
+           END-IF
+           END-IF
+           END-IF.
+
        3200-MANTENER.
            WRITE REG-SALIDA FROM WS-IO-REG-MAESTRO
-      
+
            IF  FS-ERROR3 EQUAL TO ZEROS
            ADD 1 TO CTR-GRABADOS
-      
+           ADD WS-IO-SALARIO TO WS-TOTAL-SALARIOS
+
+           PERFORM 9530-GRABAR-CHECKPOINT
+
            ELSE
            DISPLAY 'ERROR AL GRABAR SALIDA ' FS-ERROR3
            SET ERRORES TO TRUE
            END-IF
-      
+
            PERFORM 9000-LEER-MAESTRO.
       
        3300-INCONSISTENCIA.
            DISPLAY 'ATENCION: SUBIDA SIN EMPLEADO ' WS-IN-CODIGO
-      
-           PERFORM 9100-LEER-SUBIDAS.
-      
+
+           WRITE REG-RECHAZADAS FROM WS-IN-REG-SUBIDAS
+
+           IF  FS-ERROR4 EQUAL TO ZEROS
+           ADD 1 TO CTR-RECHAZADOS
+
+           ELSE
+           DISPLAY 'ERROR AL GRABAR SUBIDAS-RECHAZADAS ' FS-ERROR4
+           SET ERRORES TO TRUE
+           END-IF
+
+           PERFORM 9100-LEER-SUBIDAS
+
+           IF  NOT ERRORES
+           PERFORM 9530-GRABAR-CHECKPOINT
+           END-IF.
+
        8000-FIN.
            IF  EMPTY-FILE
            DISPLAY 'FICHERO DE SUBIDAS  VACIO'
@@ -240,15 +568,30 @@
                  DISPLAY 'LEIDOS MAESTRO   ' CTR-LEIDOS-MAESTRO
                  DISPLAY 'LEIDOS SUBIDAS   ' CTR-LEIDOS-SUBIDAS
                  DISPLAY 'GRABADOS         ' CTR-GRABADOS
+                 DISPLAY 'RECHAZADOS       ' CTR-RECHAZADOS
+                 DISPLAY 'RECHAZADOS POLITICA ' CTR-RECHAZADOS-POLITICA
            END-IF
            END-IF
-      
+
+           IF NOT ERRORES AND NOT EMPTY-FILE
+           PERFORM 9320-ESCRIBIR-PIE
+
+           PERFORM 9340-ESCRIBIR-TOTALES-CONTROL
+           END-IF
+
            IF NOT ERRORES
            CLOSE MAESTRO
                   SUBIDAS
                   SALIDA
+                  SUBIDAS-RECHAZADAS
+                  RESTART-FILE
+                  INFORME
+                  CONTROL-TOTALES
+
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
            END-IF
-      
+
            DISPLAY 'FIN DEL PROGRAMA PB0XC319'.
       
        9000-LEER-MAESTRO.
@@ -261,7 +604,7 @@
            WHEN 10
                  SET END-OF-FILE-M TO TRUE
       
-                 MOVE HIGH-VALUES TO CLAVE
+                 MOVE HIGH-VALUES TO CLAVE OF WS-IO-REG-MAESTRO
       
            WHEN OTHER
                   DISPLAY 'ERROR AL LEER EN MAESTRO  ' FS-ERROR1
@@ -273,7 +616,9 @@
       
            EVALUATE FS-ERROR2
            WHEN ZEROS
+                  IF  NOT REPOSICIONANDO
                   ADD 1 TO CTR-LEIDOS-SUBIDAS
+                  END-IF
       
            WHEN 10
                   SET END-OF-FILE-S TO TRUE
@@ -284,4 +629,222 @@
                   DISPLAY 'ERROR AL LEER SUBIDAS ' FS-ERROR2
                   SET ERRORES TO TRUE
            END-EVALUATE.
+
+       9300-ESCRIBIR-CABECERA.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE ZEROS TO WS-LINEAS-PAGINA
+           MOVE WS-NUM-PAGINA TO WS-ED-PAGINA
+
+           MOVE SPACES TO WS-LINEA-INFORME
+           STRING 'INFORME DE INCREMENTOS DE SALARIO'
+                  '   FECHA: ' WS-FECHA-INFORME
+                  '   PAGINA: ' WS-ED-PAGINA
+                  DELIMITED BY SIZE INTO WS-LINEA-INFORME
+
+           WRITE REG-INFORME FROM WS-LINEA-INFORME
+             AFTER ADVANCING PAGE
+
+           MOVE SPACES TO WS-LINEA-INFORME
+           STRING 'CLAVE' '     '
+                  'SALARIO ANTERIOR' '     '
+                  'INCREMENTO' '     '
+                  'SALARIO NUEVO'
+                  DELIMITED BY SIZE INTO WS-LINEA-INFORME
+
+           WRITE REG-INFORME FROM WS-LINEA-INFORME
+             AFTER ADVANCING 2 LINES.
+
+       9310-ESCRIBIR-DETALLE.
+           IF  WS-LINEAS-PAGINA GREATER THAN OR EQUAL TO
+                                             WS-MAX-LINEAS-PAGINA
+           PERFORM 9300-ESCRIBIR-CABECERA
+           END-IF
+
+           MOVE WS-SALARIO-ANTERIOR    TO WS-ED-SALARIO
+           MOVE WS-ED-SALARIO          TO WS-ED-SALARIO-ANT
+
+           MOVE WS-IMPORTE-INCREMENTO  TO WS-ED-INCREMENTO
+
+           MOVE WS-IO-SALARIO          TO WS-ED-SALARIO
+
+           MOVE SPACES TO WS-LINEA-INFORME
+           STRING CLAVE OF WS-IO-REG-MAESTRO '     '
+                  WS-ED-SALARIO-ANT          '     '
+                  WS-ED-INCREMENTO           '     '
+                  WS-ED-SALARIO
+                  DELIMITED BY SIZE INTO WS-LINEA-INFORME
+
+           WRITE REG-INFORME FROM WS-LINEA-INFORME
+             AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS-LINEAS-PAGINA.
+
+       9330-ESCRIBIR-RECHAZO-POLITICA.
+           DISPLAY 'ATENCION: INCREMENTO RECHAZADO POR POLITICA '
+                    CLAVE OF WS-IO-REG-MAESTRO ' - ' WS-MOTIVO-RECHAZO
+
+           ADD 1 TO CTR-RECHAZADOS-POLITICA
+
+           IF  WS-LINEAS-PAGINA GREATER THAN OR EQUAL TO
+                                             WS-MAX-LINEAS-PAGINA
+           PERFORM 9300-ESCRIBIR-CABECERA
+           END-IF
+
+           MOVE WS-SALARIO-ANTERIOR    TO WS-ED-SALARIO
+           MOVE WS-ED-SALARIO          TO WS-ED-SALARIO-ANT
+
+           MOVE WS-IMPORTE-INCREMENTO  TO WS-ED-INCREMENTO
+
+           MOVE WS-IO-SALARIO          TO WS-ED-SALARIO
+
+           MOVE SPACES TO WS-LINEA-INFORME
+           STRING CLAVE OF WS-IO-REG-MAESTRO '     '
+                  WS-ED-SALARIO-ANT          '     '
+                  WS-ED-INCREMENTO           '     '
+                  WS-ED-SALARIO              ' (NO APLICADO)'
+                  DELIMITED BY SIZE INTO WS-LINEA-INFORME
+
+           WRITE REG-INFORME FROM WS-LINEA-INFORME
+             AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS-LINEAS-PAGINA
+
+           IF  WS-LINEAS-PAGINA GREATER THAN OR EQUAL TO
+                                             WS-MAX-LINEAS-PAGINA
+           PERFORM 9300-ESCRIBIR-CABECERA
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-INFORME
+           STRING CLAVE OF WS-IO-REG-MAESTRO '     '
+                  'RECHAZADO: ' WS-MOTIVO-RECHAZO
+                  DELIMITED BY SIZE INTO WS-LINEA-INFORME
+
+           WRITE REG-INFORME FROM WS-LINEA-INFORME
+             AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS-LINEAS-PAGINA.
+
+       9320-ESCRIBIR-PIE.
+           MOVE WS-TOTAL-INCREMENTOS TO WS-ED-TOTAL-INCR
+
+           MOVE SPACES TO WS-LINEA-INFORME
+           STRING 'TOTAL DE INCREMENTOS CONCEDIDOS EN ESTA EJECUCION: '
+                  WS-ED-TOTAL-INCR
+                  DELIMITED BY SIZE INTO WS-LINEA-INFORME
+
+           WRITE REG-INFORME FROM WS-LINEA-INFORME
+             AFTER ADVANCING 2 LINES.
+
+       9340-ESCRIBIR-TOTALES-CONTROL.
+           MOVE CTR-GRABADOS        TO CTR-TOT-REGISTROS
+           MOVE WS-TOTAL-SALARIOS   TO CTR-TOT-SALARIOS
+           MOVE WS-TOTAL-INCREMENTOS TO CTR-TOT-INCREMENTOS
+
+           WRITE REG-TOTALES
+
+           IF  FS-ERROR8 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL GRABAR CONTROL-TOTALES ' FS-ERROR8
+           SET ERRORES TO TRUE
+           END-IF.
+
+       9600-LEER-FECHA-PARM.
+           OPEN INPUT PARM-FILE
+
+      *    UN SELECT OPTIONAL SIN FICHERO EN DISCO DEVUELVE FILE
+      *    STATUS 05 EN EL OPEN (NO 00), PERO EL FICHERO QUEDA ABIERTO
+      *    IGUALMENTE; HAY QUE CERRARLO EN AMBOS CASOS.
+           IF  FS-ERROR7 EQUAL TO ZEROS
+           OR  FS-ERROR7 EQUAL TO 05
+           READ PARM-FILE INTO WS-PARM-FECHA
+
+           IF  FS-ERROR7 EQUAL TO ZEROS
+           AND WS-PARM-FECHA NOT EQUAL TO SPACES
+           MOVE WS-PARM-ANO TO AUX-ANO
+           MOVE WS-PARM-MES TO AUX-MES
+           MOVE WS-PARM-DIA TO AUX-DIA
+
+           DISPLAY 'FECHA DE EJECUCION TOMADA DEL PARM: '
+                    WS-PARM-FECHA
+           END-IF
+
+           CLOSE PARM-FILE
+           END-IF
+
+           MOVE ZEROS TO FS-ERROR7.
+
+       9500-LEER-RESTART.
+           OPEN INPUT RESTART-FILE
+
+           IF  FS-ERROR5 EQUAL TO ZEROS
+           PERFORM 9510-LEER-REG-RESTART
+            THRU 9510-LEER-REG-RESTART-EXIT
+           UNTIL FS-ERROR5 NOT EQUAL TO ZEROS
+
+           IF  HAY-RESTART
+           DISPLAY 'RESTART DETECTADO. ULTIMA CLAVE GRABADA: '
+                    WS-CHK-CLAVE
+           END-IF
+
+           CLOSE RESTART-FILE
+           END-IF
+
+           MOVE ZEROS TO FS-ERROR5.
+
+       9510-LEER-REG-RESTART.
+           READ RESTART-FILE INTO WS-REG-CHECKPOINT
+
+           IF  FS-ERROR5 EQUAL TO ZEROS
+           SET HAY-RESTART TO TRUE
+           END-IF.
+
+       9510-LEER-REG-RESTART-EXIT.
+           EXIT.
+
+       9520-REPOSICIONAR.
+           SET REPOSICIONANDO TO TRUE
+
+           MOVE WS-CHK-CLAVE TO CLAVE OF REG-MAESTRO
+
+           START MAESTRO KEY IS GREATER THAN CLAVE OF REG-MAESTRO
+             INVALID KEY
+                SET END-OF-FILE-M TO TRUE
+                MOVE HIGH-VALUES TO CLAVE OF WS-IO-REG-MAESTRO
+           END-START
+
+           IF  NOT END-OF-FILE-M
+           PERFORM 9000-LEER-MAESTRO
+           END-IF
+
+           PERFORM 9100-LEER-SUBIDAS
+
+           PERFORM 9100-LEER-SUBIDAS
+            UNTIL WS-IN-CODIGO GREATER THAN OR EQUAL
+                                            TO WS-CHK-ULT-SUBIDA
+               OR END-OF-FILE-S
+
+           SET NOT-REPOSICIONANDO TO TRUE.
+
+       9530-GRABAR-CHECKPOINT.
+           DIVIDE CTR-GRABADOS BY WS-INTERVALO-CHECKPOINT
+                  GIVING WS-RESTO-CHECKPOINT
+                  REMAINDER WS-RESTO-CHECKPOINT
+
+           IF  WS-RESTO-CHECKPOINT EQUAL TO ZEROS
+           MOVE CLAVE OF WS-IO-REG-MAESTRO TO WS-CHK-CLAVE
+           MOVE CTR-LEIDOS-MAESTRO         TO WS-CHK-CTR-LEIMAE
+           MOVE CTR-LEIDOS-SUBIDAS         TO WS-CHK-CTR-LEISUB
+           MOVE CTR-GRABADOS               TO WS-CHK-CTR-GRABADOS
+           MOVE CTR-RECHAZADOS             TO WS-CHK-CTR-RECHAZADOS
+           MOVE CTR-RECHAZADOS-POLITICA    TO WS-CHK-CTR-RECH-POLITICA
+           MOVE WS-TOTAL-SALARIOS          TO WS-CHK-TOT-SALARIOS
+           MOVE WS-TOTAL-INCREMENTOS       TO WS-CHK-TOT-INCREMENTOS
+           MOVE WS-IN-CODIGO               TO WS-CHK-ULT-SUBIDA
+
+           WRITE REG-RESTART FROM WS-REG-CHECKPOINT
+
+           IF  FS-ERROR5 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL GRABAR CHECKPOINT ' FS-ERROR5
+           SET ERRORES TO TRUE
+           END-IF
+           END-IF.
       
\ No newline at end of file
