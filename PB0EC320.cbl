@@ -0,0 +1,235 @@
+      ******************************************************************
+      *  DESCRIPCION: EXTRACCION DE LA INTERFAZ DE NOMINA              *
+      *                                                                *
+      *  OBJETIVO:    ESTE PROGRAMA LEE LA SALIDA DE PB0EC319 (COPIA   *
+      *               DEL MAESTRO YA INCREMENTADA) Y LA CONVIERTE AL   *
+      *               FORMATO DE INTERFAZ QUE ESPERA EL SISTEMA DE     *
+      *               NOMINA PARA SU CARGA                             *
+      *                                                                *
+      *  TIPO:        BATCH/CONVERSION 1:1                             *
+      *                                                                *
+      *  INPUTS:      SALIDA DE PB0EC319 (COPIA DEL MAESTRO)           *
+      *                                                                *
+      *  OUTPUTS:     INTERFAZ DE NOMINA                               *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. PB0EC320.
+       AUTHOR.     ESTIBALIZ (ORIZON).
+       DATE-WRITTEN.  ENERO, 2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-NOMINA
+                ASSIGN TO SALIDA
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR1.
+
+           SELECT INTERFAZ-NOMINA
+                ASSIGN TO INTERFAZ
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR2.
+
+           SELECT OPTIONAL PARM-FILE
+                ASSIGN TO PARM
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS FS-ERROR3.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ENTRADA-NOMINA
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS REG-ENTRADA.
+       01  REG-ENTRADA              PIC X(100).
+
+       FD  INTERFAZ-NOMINA
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 69 CHARACTERS
+           DATA RECORD IS REG-INTERFAZ.
+       01  REG-INTERFAZ.
+           05  IN-CLAVE              PIC X(05).
+           05  IN-NOMBRE             PIC X(25).
+           05  IN-DEPARTAMENTO       PIC X(15).
+           05  IN-CATEGORIA          PIC X(05).
+           05  IN-SALARIO            PIC 9(09)V99.
+           05  IN-FECHA-PROCESO      PIC 9(08).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 8 CHARACTERS
+           DATA RECORD IS REG-PARM.
+       01  REG-PARM                 PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  WS-IO-REG-MAESTRO.
+               COPY VEMPE.
+
+           05  FS-ERROR1           PIC 99       VALUE ZEROS.
+           05  FS-ERROR2           PIC 99       VALUE ZEROS.
+           05  FS-ERROR3           PIC 99       VALUE ZEROS.
+
+           05  END-OF-FILE-SWITCH   PIC 9        VALUE ZEROS.
+           88  END-OF-FILE                    VALUE 1.
+
+           05  ERRORES-SWITCH      PIC 9        VALUE ZEROS.
+           88  ERRORES                      VALUE 1.
+
+           05  CTR-LEIDOS          PIC S9(5) COMP-3   VALUE ZEROS.
+           05  CTR-GRABADOS        PIC S9(5) PACKED-DECIMAL VALUE ZEROS.
+
+           05  AUX-FECHA.
+           10  AUX-ANO         PIC 9(4)     VALUE ZEROS.
+           10  AUX-MES         PIC 9(2)     VALUE ZEROS.
+           10  AUX-DIA         PIC 9(2)     VALUE ZEROS.
+
+           05  WS-PARM-FECHA.
+           10  WS-PARM-ANO         PIC 9(4)     VALUE ZEROS.
+           10  WS-PARM-MES         PIC 9(2)     VALUE ZEROS.
+           10  WS-PARM-DIA         PIC 9(2)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+        1000-PRINCIPAL.
+           PERFORM 2000-INICIO
+
+           PERFORM 3000-PROCESO
+            THRU 3000-PROCESO-EXIT
+           UNTIL END-OF-FILE
+              OR ERRORES
+
+           PERFORM 8000-FIN
+
+           STOP RUN.
+
+       2000-INICIO.
+           DISPLAY 'COMIENZA EL PROGRAMA PB0XC320'.
+
+           ACCEPT AUX-FECHA FROM DATE YYYYMMDD
+
+           PERFORM 9600-LEER-FECHA-PARM
+
+           OPEN INPUT  ENTRADA-NOMINA
+           OPEN OUTPUT INTERFAZ-NOMINA
+
+           IF  FS-ERROR1 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL ABRIR ENTRADA-NOMINA ' FS-ERROR1
+           SET ERRORES TO TRUE
+           END-IF
+
+           IF  FS-ERROR2 NOT EQUAL TO ZEROS
+           DISPLAY 'ERROR AL ABRIR INTERFAZ-NOMINA ' FS-ERROR2
+           SET ERRORES TO TRUE
+           END-IF
+
+           PERFORM 9000-LEER-ENTRADA.
+
+       3000-PROCESO.
+           MOVE SPACES TO REG-INTERFAZ
+
+           MOVE CLAVE OF WS-IO-REG-MAESTRO TO IN-CLAVE
+           MOVE WS-IO-NOMBRE                TO IN-NOMBRE
+           MOVE WS-IO-DEPARTAMENTO          TO IN-DEPARTAMENTO
+           MOVE WS-IO-CATEGORIA             TO IN-CATEGORIA
+           MOVE WS-IO-SALARIO               TO IN-SALARIO
+           MOVE AUX-FECHA                   TO IN-FECHA-PROCESO
+
+           WRITE REG-INTERFAZ
+
+           IF  FS-ERROR2 EQUAL TO ZEROS
+           ADD 1 TO CTR-GRABADOS
+
+           ELSE
+           DISPLAY 'ERROR AL GRABAR INTERFAZ-NOMINA ' FS-ERROR2
+           SET ERRORES TO TRUE
+           END-IF
+
+           PERFORM 9000-LEER-ENTRADA.
+
+       3000-PROCESO-EXIT.
+           EXIT.
+
+       8000-FIN.
+           IF  ERRORES
+           DISPLAY '////////////////////'
+           DISPLAY '//A T E N C I O N///'
+           DISPLAY '/////ERRORES////////'
+           DISPLAY '/SE CANCELA EL PGM//'
+           DISPLAY '///Y EL JCL ////////'
+
+           MOVE 1001 TO RETURN-CODE
+
+           ELSE
+           DISPLAY '********************'
+           DISPLAY '***EJECUCION OK*****'
+           DISPLAY '********************'
+           DISPLAY 'LEIDOS    ' CTR-LEIDOS
+           DISPLAY 'GRABADOS  ' CTR-GRABADOS
+           END-IF
+
+           IF NOT ERRORES
+           CLOSE ENTRADA-NOMINA
+                  INTERFAZ-NOMINA
+           END-IF
+
+           DISPLAY 'FIN DEL PROGRAMA PB0XC320'.
+
+       9000-LEER-ENTRADA.
+           READ ENTRADA-NOMINA INTO WS-IO-REG-MAESTRO
+
+           EVALUATE FS-ERROR1
+           WHEN ZEROS
+                  ADD 1 TO CTR-LEIDOS
+
+           WHEN 10
+                 SET END-OF-FILE TO TRUE
+
+           WHEN OTHER
+                  DISPLAY 'ERROR AL LEER ENTRADA-NOMINA ' FS-ERROR1
+                  SET ERRORES TO TRUE
+           END-EVALUATE.
+
+       9600-LEER-FECHA-PARM.
+           OPEN INPUT PARM-FILE
+
+      *    UN SELECT OPTIONAL SIN FICHERO EN DISCO DEVUELVE FILE
+      *    STATUS 05 EN EL OPEN (NO 00), PERO EL FICHERO QUEDA ABIERTO
+      *    IGUALMENTE; HAY QUE CERRARLO EN AMBOS CASOS. SE USA EL
+      *    MISMO PARM QUE PB0EC319 PARA QUE UNA REEJECUCION DE UN
+      *    PERIODO HISTORICO ARRASTRE LA MISMA FECHA DE NEGOCIO EN LA
+      *    INTERFAZ DE NOMINA.
+           IF  FS-ERROR3 EQUAL TO ZEROS
+           OR  FS-ERROR3 EQUAL TO 05
+           READ PARM-FILE INTO WS-PARM-FECHA
+
+           IF  FS-ERROR3 EQUAL TO ZEROS
+           AND WS-PARM-FECHA NOT EQUAL TO SPACES
+           MOVE WS-PARM-ANO TO AUX-ANO
+           MOVE WS-PARM-MES TO AUX-MES
+           MOVE WS-PARM-DIA TO AUX-DIA
+
+           DISPLAY 'FECHA DE EJECUCION TOMADA DEL PARM: '
+                    WS-PARM-FECHA
+           END-IF
+
+           CLOSE PARM-FILE
+           END-IF
+
+           MOVE ZEROS TO FS-ERROR3.
